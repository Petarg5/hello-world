@@ -0,0 +1,51 @@
+      *> HWGREET - shared startup-banner display routine.
+      *>
+      *> Builds and displays the standard "<PROGRAM> START <date>
+      *> <time> JOB=<job-name>" banner line, followed by the
+      *> caller's greeting/message text, so every batch program in
+      *> this suite can CALL the same routine instead of
+      *> reimplementing the DISPLAY logic inline.
+      *>
+      *> Modification History
+      *>   2026-08-09  INITIAL VERSION, PULLED OUT OF HELLOWORLD (JB)
+      *>   2026-08-09  CALLER'S PROGRAM NAME NOW PASSED IN VIA
+      *>               LK-PROGRAM-NAME INSTEAD OF BEING HARDCODED,
+      *>               SO OTHER JOBS CAN SHARE THIS ROUTINE (JB)
+      *>   2026-08-09  CLEAR WS-BANNER-LINE BEFORE EACH REBUILD SO A
+      *>               SHORTER BANNER DOESN'T RETAIN TRAILING BYTES
+      *>               FROM A PRIOR CALL (JB)
+      *>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HWGREET.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+01  WS-BANNER-LINE              PIC X(80) VALUE SPACES.
+
+LINKAGE SECTION.
+
+COPY JOBBANR.
+
+01  LK-PROGRAM-NAME             PIC X(10).
+01  LK-GREETING-TEXT            PIC X(60).
+
+PROCEDURE DIVISION USING WS-JOB-BANNER LK-PROGRAM-NAME
+        LK-GREETING-TEXT.
+
+0000-MAINLINE.
+    PERFORM 1000-BUILD-BANNER
+    DISPLAY WS-BANNER-LINE
+    DISPLAY LK-GREETING-TEXT
+    GOBACK.
+
+1000-BUILD-BANNER.
+    MOVE SPACES TO WS-BANNER-LINE
+    STRING FUNCTION TRIM(LK-PROGRAM-NAME) DELIMITED BY SIZE
+           ' START '            DELIMITED BY SIZE
+           JB-RUN-DATE-DISPLAY  DELIMITED BY SIZE
+           ' '                  DELIMITED BY SIZE
+           JB-RUN-TIME-DISPLAY  DELIMITED BY SIZE
+           ' JOB='              DELIMITED BY SIZE
+           JB-JOB-NAME          DELIMITED BY SIZE
+      INTO WS-BANNER-LINE.
