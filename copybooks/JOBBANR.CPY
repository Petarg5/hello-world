@@ -0,0 +1,42 @@
+      *> ------------------------------------------------------------
+      *> JOBBANR - Standard job-banner layout shared across this
+      *> shop's batch suite: run date/time, owning job name, and a
+      *> completion-status byte with the usual level-88 conditions.
+      *> Programs COPY this into WORKING-STORAGE rather than
+      *> retyping the same startup/shutdown banner fields.
+      *>
+      *> Modification History
+      *>   2026-08-09  INITIAL VERSION, PULLED OUT OF HELLOWORLD (JB)
+      *> ------------------------------------------------------------
+01  WS-JOB-BANNER.
+    05  JB-JOB-NAME              PIC X(8).
+
+    05  JB-RUN-DATE-RAW.
+        10  JB-RUN-CCYY          PIC 9(4).
+        10  JB-RUN-MM            PIC 9(2).
+        10  JB-RUN-DD            PIC 9(2).
+
+    05  JB-RUN-DATE-DISPLAY.
+        10  JB-RUN-DATE-CCYY     PIC 9(4).
+        10  FILLER               PIC X VALUE '-'.
+        10  JB-RUN-DATE-MM       PIC 9(2).
+        10  FILLER               PIC X VALUE '-'.
+        10  JB-RUN-DATE-DD       PIC 9(2).
+
+    05  JB-RUN-TIME-RAW.
+        10  JB-RUN-HH            PIC 9(2).
+        10  JB-RUN-MN            PIC 9(2).
+        10  JB-RUN-SS            PIC 9(2).
+        10  JB-RUN-HS            PIC 9(2).
+
+    05  JB-RUN-TIME-DISPLAY.
+        10  JB-RUN-TIME-HH       PIC 9(2).
+        10  FILLER               PIC X VALUE ':'.
+        10  JB-RUN-TIME-MN       PIC 9(2).
+        10  FILLER               PIC X VALUE ':'.
+        10  JB-RUN-TIME-SS       PIC 9(2).
+
+    05  JB-STATUS                PIC X(8) VALUE SPACES.
+        88  JB-STAT-START            VALUE 'START'.
+        88  JB-STAT-COMPLETE         VALUE 'COMPLETE'.
+        88  JB-STAT-ERROR            VALUE 'ERROR'.
