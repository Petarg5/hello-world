@@ -1,8 +1,405 @@
-*> When the following code is run in any COBOL sandbox, it will output the text "Hello World."
+      *> When the following code is run in any COBOL sandbox, it will output the text "Hello World."
+      *>
+      *> Modification History
+      *>   2026-08-09  RUN-DATE/TIME/JOB-NAME BANNER STAMPING ADDED (JB)
+      *>   2026-08-09  GREETING TEXT EXTERNALIZED TO HWPARM CONTROL FILE (JB)
+      *>   2026-08-09  BANNER FIELDS MOVED TO SHARED JOBBANR COPYBOOK (JB)
+      *>   2026-08-09  RETURN-CODE SET EXPLICITLY BEFORE STOP RUN (JB)
+      *>   2026-08-09  BANNER DISPLAY LOGIC MOVED TO HWGREET SUBPROGRAM (JB)
+      *>   2026-08-09  ADDED HWREPRT END OF DAY REPORT FILE (JB)
+      *>   2026-08-09  ADDED HWNAMES DISTRIBUTION LIST GREETING MODE (JB)
+      *>   2026-08-09  ADDED READ/WRITE CONTROL TOTALS AND RECONCILIATION (JB)
+      *>   2026-08-09  ADDED HWCKPT CHECKPOINT/RESTART TRACKING (JB)
+      *>   2026-08-09  HWNAMES TRAILER RECORD RECONCILIATION, RUNLOG
+      *>               STATUS ORDERING, AND FILE STATUS CHECKS ON
+      *>               HWREPRT/HWCKPT WRITES (JB)
+      *>   2026-08-09  TRAILER RECONCILIATION MADE OPTIONAL SO A
+      *>               PLAIN HWNAMES FILE WITH NO TRAILER RECORD
+      *>               ISN'T FLAGGED AS A MISMATCH; JOB NAME MOVE
+      *>               FROM PARM NOW BOUNDED BY LK-PARM-LEN (JB)
+      *>   2026-08-09  REPLACED HWNAMES SELF-DESCRIBING TRAILER WITH
+      *>               AN EXPECTED-COUNT RECORD READ FROM HWPARM, SO
+      *>               A TRUNCATED HWNAMES CAN'T ALSO ERASE THE COUNT
+      *>               IT'S CHECKED AGAINST; CHECKPOINT RESTART NOW
+      *>               COMPARES CK-JOB-NAME TO THE CURRENT JOB BEFORE
+      *>               HONORING A SAVED STEP CODE (JB)
+      *>
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HelloWorld.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CTL-FILE ASSIGN TO 'HWPARM'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-FILE-STATUS.
+
+    SELECT RUNLOG-FILE ASSIGN TO 'HWRUNLOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO 'HWREPRT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+    SELECT NAMES-FILE ASSIGN TO 'HWNAMES'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NAMES-FILE-STATUS.
+
+    SELECT CKPT-FILE ASSIGN TO 'HWCKPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+
+*> Control file carrying the environment-specific greeting text so
+*> the wording can be changed without a recompile.
+FD  CTL-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+01  CTL-RECORD                  PIC X(80).
+
+*> Permanent audit trail of every run, kept independent of the JES
+*> spool so retention isn't limited by SYSOUT purge windows.
+FD  RUNLOG-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+01  RUNLOG-RECORD.
+    05  RL-JOB-NAME              PIC X(8).
+    05  FILLER                   PIC X.
+    05  RL-RUN-DATE              PIC X(10).
+    05  FILLER                   PIC X.
+    05  RL-RUN-TIME              PIC X(8).
+    05  FILLER                   PIC X.
+    05  RL-STATUS                PIC X(8).
+    05  FILLER                   PIC X(43).
+
+*> End-of-day report, formatted for the print room / archive
+*> rather than console-only SYSOUT.
+FD  REPORT-FILE
+    RECORD CONTAINS 132 CHARACTERS.
+01  REPORT-RECORD                PIC X(132).
+
+*> Daily distribution list - one recipient name per record.
+FD  NAMES-FILE
+    RECORD CONTAINS 30 CHARACTERS.
+01  NAME-RECORD                  PIC X(30).
+
+*> Restart checkpoint for the overnight batch chain: the highest
+*> step completed so far (banner / names / report), so restart JCL
+*> can resume the chain instead of reprocessing from the top.
+FD  CKPT-FILE
+    RECORD CONTAINS 30 CHARACTERS.
+01  CKPT-RECORD.
+    05  CK-JOB-NAME              PIC X(8).
+    05  FILLER                   PIC X.
+    05  CK-STEP-CODE             PIC 9(2).
+    05  FILLER                   PIC X.
+    05  CK-TIMESTAMP             PIC X(8).
+    05  FILLER                   PIC X(10).
+
 WORKING-STORAGE SECTION.
-PROCEDURE DIVISION.
-    DISPLAY 'Hello World'
+
+01  WS-CTL-FILE-STATUS          PIC XX VALUE SPACES.
+    88  WS-CTL-FILE-OK              VALUE '00'.
+
+01  WS-RUNLOG-FILE-STATUS       PIC XX VALUE SPACES.
+    88  WS-RUNLOG-FILE-OK           VALUE '00'.
+    88  WS-RUNLOG-FILE-NOT-FOUND    VALUES '05' '35'.
+
+01  WS-REPORT-FILE-STATUS       PIC XX VALUE SPACES.
+    88  WS-REPORT-FILE-OK           VALUE '00'.
+
+01  WS-REPORT-HEADING            PIC X(132) VALUE
+    'HELLOWORLD  -  END OF DAY RUN REPORT'.
+
+01  WS-REPORT-DETAIL             PIC X(132) VALUE SPACES.
+
+01  WS-NAMES-FILE-STATUS        PIC XX VALUE SPACES.
+    88  WS-NAMES-FILE-OK            VALUE '00'.
+
+01  WS-CKPT-FILE-STATUS         PIC XX VALUE SPACES.
+    88  WS-CKPT-FILE-OK             VALUE '00'.
+
+*> Highest checkpoint step completed as of the start of this run.
+*> 00 = nothing done, 10 = banner, 20 = names, 30 = report.
+01  WS-LAST-STEP-CODE           PIC 9(2) VALUE 0.
+    88  WS-RESTART-BANNER-DONE      VALUE 10 THRU 99.
+    88  WS-RESTART-NAMES-DONE       VALUE 20 THRU 99.
+    88  WS-RESTART-REPORT-DONE      VALUE 30 THRU 99.
+
+01  WS-NAMES-EOF-SW             PIC X VALUE 'N'.
+    88  WS-NAMES-EOF                VALUE 'Y'.
+
+01  WS-CURRENT-NAME             PIC X(30) VALUE SPACES.
+
+01  WS-NAME-GREETING-LINE       PIC X(80) VALUE SPACES.
+
+*> Control totals reconciling HWNAMES records written against the
+*> expected count carried on an optional second record in HWPARM
+*> ('CNT=nnnnnnn'), so a silently truncated HWNAMES doesn't slip
+*> past unnoticed - the expected count comes from a file other
+*> than the one being validated, so losing the tail of HWNAMES
+*> can't also erase the number it's being checked against.
+01  WS-CONTROL-TOTALS.
+    05  WS-CT-NAMES-READ         PIC 9(7) COMP VALUE 0.
+    05  WS-CT-GREETINGS-WRITTEN  PIC 9(7) COMP VALUE 0.
+    05  WS-CT-NAMES-EXPECTED     PIC 9(7) COMP VALUE 0.
+
+01  WS-CT-NAMES-READ-DISP        PIC ZZZZZZ9.
+01  WS-CT-GREETINGS-WRITTEN-DISP PIC ZZZZZZ9.
+
+01  WS-CT-EXPECTED-SW            PIC X VALUE 'N'.
+    88  WS-CT-EXPECTED-PRESENT       VALUE 'Y'.
+
+01  WS-CT-SUMMARY-LINE           PIC X(80) VALUE SPACES.
+
+01  WS-GREETING-TEXT            PIC X(60) VALUE 'Hello World'.
+
+*> This program's short name, passed to HWGREET so the shared
+*> banner routine labels the banner with the calling job's own
+*> identity rather than a name baked into the subprogram.
+01  WS-PROGRAM-NAME              PIC X(10) VALUE 'HELLOWORLD'.
+
+*> Number of PARM bytes actually moved into JB-JOB-NAME, capped
+*> at the field's width so a short PARM doesn't drag in whatever
+*> follows it in the linkage area.
+01  WS-PARM-MOVE-LEN             PIC S9(4) COMP VALUE 0.
+
+*> ---------------------------------------------------------------
+*> Standard shared job-banner fields (run date/time, job name,
+*> completion status) - see copybooks/JOBBANR.CPY.
+*> ---------------------------------------------------------------
+COPY JOBBANR.
+
+*> Step condition code returned to the job scheduler.
+01  WS-RETURN-CODE              PIC 9(4) VALUE 0.
+    88  WS-RETURN-CODE-NORMAL       VALUE 0.
+
+LINKAGE SECTION.
+
+*> Standard MVS PARM linkage: a halfword length followed by the
+*> PARM text itself, passed to the program by the job step's
+*> EXEC PARM= card.
+01  LK-PARM.
+    05  LK-PARM-LEN             PIC S9(4) COMP.
+    05  LK-PARM-DATA            PIC X(80).
+
+PROCEDURE DIVISION USING LK-PARM.
+
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE
+    PERFORM 1200-READ-CHECKPOINT
+    PERFORM 1500-READ-CONTROL-FILE
+
+    IF NOT WS-RESTART-BANNER-DONE
+        CALL 'HWGREET' USING WS-JOB-BANNER WS-PROGRAM-NAME
+            WS-GREETING-TEXT
+        PERFORM 8110-CHECKPOINT-BANNER
+    END-IF
+
+    IF NOT WS-RESTART-NAMES-DONE
+        PERFORM 3000-PROCESS-NAMES
+        PERFORM 8120-CHECKPOINT-NAMES
+    END-IF
+
+    IF NOT WS-RESTART-REPORT-DONE
+        PERFORM 6000-WRITE-REPORT
+        PERFORM 8130-CHECKPOINT-REPORT
+    END-IF
+
+    PERFORM 8500-CONTROL-TOTALS
+    PERFORM 8000-WRITE-RUNLOG
+    PERFORM 8140-CHECKPOINT-RESET
+    PERFORM 9999-EXIT.
+
+1000-INITIALIZE.
+    ACCEPT JB-RUN-DATE-RAW FROM DATE YYYYMMDD
+    ACCEPT JB-RUN-TIME-RAW FROM TIME
+    MOVE JB-RUN-CCYY TO JB-RUN-DATE-CCYY
+    MOVE JB-RUN-MM   TO JB-RUN-DATE-MM
+    MOVE JB-RUN-DD   TO JB-RUN-DATE-DD
+    MOVE JB-RUN-HH   TO JB-RUN-TIME-HH
+    MOVE JB-RUN-MN   TO JB-RUN-TIME-MN
+    MOVE JB-RUN-SS   TO JB-RUN-TIME-SS
+
+    MOVE SPACES TO JB-JOB-NAME
+    IF LK-PARM-LEN > 0
+        IF LK-PARM-LEN > 8
+            MOVE 8 TO WS-PARM-MOVE-LEN
+        ELSE
+            MOVE LK-PARM-LEN TO WS-PARM-MOVE-LEN
+        END-IF
+        MOVE LK-PARM-DATA(1:WS-PARM-MOVE-LEN) TO JB-JOB-NAME
+    ELSE
+        MOVE 'NONE' TO JB-JOB-NAME
+    END-IF
+
+    SET JB-STAT-START TO TRUE.
+
+1200-READ-CHECKPOINT.
+    OPEN INPUT CKPT-FILE
+    IF WS-CKPT-FILE-OK
+        READ CKPT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CK-JOB-NAME = JB-JOB-NAME
+                    MOVE CK-STEP-CODE TO WS-LAST-STEP-CODE
+                ELSE
+                    MOVE 0 TO WS-LAST-STEP-CODE
+                END-IF
+        END-READ
+        CLOSE CKPT-FILE
+    END-IF.
+
+1500-READ-CONTROL-FILE.
+    OPEN INPUT CTL-FILE
+    IF WS-CTL-FILE-OK
+        READ CTL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CTL-RECORD TO WS-GREETING-TEXT
+        END-READ
+
+        READ CTL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CTL-RECORD(1:4) = 'CNT='
+                    MOVE CTL-RECORD(5:7) TO WS-CT-NAMES-EXPECTED
+                    SET WS-CT-EXPECTED-PRESENT TO TRUE
+                END-IF
+        END-READ
+
+        CLOSE CTL-FILE
+    END-IF.
+
+3000-PROCESS-NAMES.
+    OPEN INPUT NAMES-FILE
+    IF WS-NAMES-FILE-OK
+        PERFORM 3100-READ-NAME-RECORD
+        PERFORM 3200-GREET-NAME UNTIL WS-NAMES-EOF
+        CLOSE NAMES-FILE
+    END-IF.
+
+3100-READ-NAME-RECORD.
+    READ NAMES-FILE
+        AT END
+            SET WS-NAMES-EOF TO TRUE
+        NOT AT END
+            MOVE NAME-RECORD TO WS-CURRENT-NAME
+            ADD 1 TO WS-CT-NAMES-READ
+    END-READ.
+
+3200-GREET-NAME.
+    MOVE SPACES TO WS-NAME-GREETING-LINE
+    STRING 'HELLO, '                    DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CURRENT-NAME) DELIMITED BY SIZE
+           '!'                          DELIMITED BY SIZE
+      INTO WS-NAME-GREETING-LINE
+    DISPLAY WS-NAME-GREETING-LINE
+    ADD 1 TO WS-CT-GREETINGS-WRITTEN
+    PERFORM 3100-READ-NAME-RECORD.
+
+6000-WRITE-REPORT.
+    OPEN OUTPUT REPORT-FILE
+
+    WRITE REPORT-RECORD FROM WS-REPORT-HEADING
+
+    STRING 'JOB=' DELIMITED BY SIZE
+           JB-JOB-NAME          DELIMITED BY SIZE
+           '  RUN DATE '        DELIMITED BY SIZE
+           JB-RUN-DATE-DISPLAY  DELIMITED BY SIZE
+           '  RUN TIME '        DELIMITED BY SIZE
+           JB-RUN-TIME-DISPLAY  DELIMITED BY SIZE
+      INTO WS-REPORT-DETAIL
+    WRITE REPORT-RECORD FROM WS-REPORT-DETAIL
+
+    IF NOT WS-REPORT-FILE-OK
+        SET JB-STAT-ERROR TO TRUE
+        MOVE 12 TO WS-RETURN-CODE
+    END-IF
+
+    CLOSE REPORT-FILE.
+
+8000-WRITE-RUNLOG.
+    IF WS-RETURN-CODE-NORMAL
+        SET JB-STAT-COMPLETE TO TRUE
+    ELSE
+        SET JB-STAT-ERROR TO TRUE
+    END-IF
+
+    OPEN EXTEND RUNLOG-FILE
+    IF WS-RUNLOG-FILE-NOT-FOUND
+        OPEN OUTPUT RUNLOG-FILE
+    END-IF
+
+    MOVE SPACES              TO RUNLOG-RECORD
+    MOVE JB-JOB-NAME         TO RL-JOB-NAME
+    MOVE JB-RUN-DATE-DISPLAY TO RL-RUN-DATE
+    MOVE JB-RUN-TIME-DISPLAY TO RL-RUN-TIME
+    MOVE JB-STATUS           TO RL-STATUS
+    WRITE RUNLOG-RECORD
+
+    IF NOT WS-RUNLOG-FILE-OK
+        SET JB-STAT-ERROR TO TRUE
+        MOVE 12 TO WS-RETURN-CODE
+    END-IF
+
+    CLOSE RUNLOG-FILE.
+
+8500-CONTROL-TOTALS.
+    MOVE WS-CT-NAMES-READ        TO WS-CT-NAMES-READ-DISP
+    MOVE WS-CT-GREETINGS-WRITTEN TO WS-CT-GREETINGS-WRITTEN-DISP
+
+    STRING 'CONTROL TOTALS - NAMES READ: '  DELIMITED BY SIZE
+           WS-CT-NAMES-READ-DISP            DELIMITED BY SIZE
+           '  GREETINGS WRITTEN: '          DELIMITED BY SIZE
+           WS-CT-GREETINGS-WRITTEN-DISP     DELIMITED BY SIZE
+      INTO WS-CT-SUMMARY-LINE
+    DISPLAY WS-CT-SUMMARY-LINE
+
+    IF WS-CT-EXPECTED-PRESENT
+        IF WS-CT-GREETINGS-WRITTEN NOT = WS-CT-NAMES-EXPECTED
+            DISPLAY 'CONTROL TOTAL MISMATCH - HWNAMES GREETINGS WRITTEN VS HWPARM EXPECTED COUNT'
+            IF WS-RETURN-CODE < 8
+                MOVE 8 TO WS-RETURN-CODE
+            END-IF
+        END-IF
+    END-IF.
+
+8110-CHECKPOINT-BANNER.
+    MOVE 10 TO WS-LAST-STEP-CODE
+    PERFORM 8100-SAVE-CHECKPOINT.
+
+8120-CHECKPOINT-NAMES.
+    MOVE 20 TO WS-LAST-STEP-CODE
+    PERFORM 8100-SAVE-CHECKPOINT.
+
+8130-CHECKPOINT-REPORT.
+    MOVE 30 TO WS-LAST-STEP-CODE
+    PERFORM 8100-SAVE-CHECKPOINT.
+
+8140-CHECKPOINT-RESET.
+    MOVE 0 TO WS-LAST-STEP-CODE
+    PERFORM 8100-SAVE-CHECKPOINT.
+
+8100-SAVE-CHECKPOINT.
+    MOVE SPACES              TO CKPT-RECORD
+    MOVE JB-JOB-NAME         TO CK-JOB-NAME
+    MOVE WS-LAST-STEP-CODE   TO CK-STEP-CODE
+    MOVE JB-RUN-TIME-DISPLAY TO CK-TIMESTAMP
+    OPEN OUTPUT CKPT-FILE
+    WRITE CKPT-RECORD
+
+    IF NOT WS-CKPT-FILE-OK
+        SET JB-STAT-ERROR TO TRUE
+        MOVE 12 TO WS-RETURN-CODE
+    END-IF
+
+    CLOSE CKPT-FILE.
+
+9999-EXIT.
+    MOVE WS-RETURN-CODE TO RETURN-CODE
     STOP RUN.
